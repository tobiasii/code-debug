@@ -11,6 +11,15 @@
       * properly acknowledge the copyright of MERANT in this
       * material.
       *-------------------------------------------------------------
+       IDENTIFICATION DIVISION.
+      *----Req001/014. Give PROGRAM1 an explicit PROGRAM-ID instead of
+      *    relying on the compiler's filename-derived linkable name
+      *    (exact-case "Program1"), which didn't match either CALL
+      *    literal naming it ("program1" in COLL0, "PROGRAM1" in
+      *    Batch0) -- CALL name resolution is case-sensitive.
+       PROGRAM-ID. PROGRAM1.
+       ENVIRONMENT DIVISION.
+
        class-control.
            OrderedCollection is class "ordrdcll"
            Bag is class "bag"
@@ -19,6 +28,7 @@
            ValueSet is class "valueset"
            .
 
+       DATA DIVISION.
        working-storage section.
        01  prt-aux             usage procedure-pointer.
 
@@ -63,23 +73,31 @@
                                        occurs 10 times
                                        redefines fruitData.
 
-           01 grp-aux.
-                02 grp-nome pic x(20).
-                02 grp-cod  pic 9(03).     
-
        local-storage section.
        01  ls-aux      pointer.
        01  ls-str      pic x(20).
-       procedure division.
+
+       linkage section.
+           copy copybooks\grpaux.cpy.
+
+       procedure division using grp-aux.
 
 
        run-transaction section.
-           move "componet" to grp-nome 
-           move 5489    to grp-cod 
            move "hello world" to ls-str
            set ls-aux to address of grp-nome
 
-           display "I am Cobol DLL"
+      *----Validate the group code handed down by the caller. A zero
+      *    or out-of-range code is rejected so COLL0 can tell success
+      *    from failure instead of trusting a silent GOBACK.
+           if grp-cod = zeros or grp-cod > 900
+               move 8 to return-code
+               display "PROGRAM1: invalid GRP-COD " grp-cod
+           else
+               move function upper-case(grp-nome) to grp-nome
+               move 0 to return-code
+               display "PROGRAM1: processed " grp-nome
+           end-if
 
            goback
        .
