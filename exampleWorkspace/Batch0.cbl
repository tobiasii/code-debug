@@ -0,0 +1,58 @@
+      $set mfoo
+
+      *-------------------------------------------------------------
+      * Top-level batch driver for the daily produce-collection run.
+      * Sequences PROGRAM1 (group-code validation) and COLL0 (the
+      * collection build/reconciliation) as one job step, checking
+      * RETURN-CODE after each CALL instead of leaving the operator
+      * to run the two programs separately and compare logs by hand.
+      *-------------------------------------------------------------
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. BATCH0.
+       ENVIRONMENT DIVISION.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+           copy copybooks\grpaux.cpy.
+
+       01  ws-batch-rc             pic 9(03) comp-5.
+       01  ws-batch-status         pic x(20) value "BATCH0 STARTING".
+
+       PROCEDURE DIVISION.
+
+
+       run-batch section.
+
+           display "BATCH0: STARTING DAILY PRODUCE-COLLECTION RUN"
+
+      *----Step 1: PROGRAM1 validates/normalizes the group code before
+      *    COLL0 is trusted to run against it.
+           move "DEFAULT GROUP" to grp-nome
+           move 1               to grp-cod
+
+           call "PROGRAM1" using grp-aux
+           move return-code to ws-batch-rc
+           if ws-batch-rc not = 0
+               display "BATCH0: PROGRAM1 STEP FAILED, RC=" ws-batch-rc
+               move ws-batch-rc to return-code
+               stop run
+           end-if
+           display "BATCH0: PROGRAM1 STEP OK, GRP-NOME=" grp-nome
+
+      *----Step 2: COLL0 builds the collections, reconciles them and
+      *    prints the daily report. COLL0 itself calls PROGRAM1 again
+      *    internally and checks its RETURN-CODE before proceeding, so
+      *    this step also exercises that inner check.
+           call "COLL0"
+           move return-code to ws-batch-rc
+           if ws-batch-rc not = 0
+               display "BATCH0: COLL0 STEP FAILED, RC=" ws-batch-rc
+               move ws-batch-rc to return-code
+               stop run
+           end-if
+           display "BATCH0: COLL0 STEP OK"
+
+           move "BATCH0 COMPLETE" to ws-batch-status
+           display "BATCH0: " ws-batch-status
+           move 0 to return-code
+           stop run.
