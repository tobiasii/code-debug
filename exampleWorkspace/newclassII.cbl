@@ -15,17 +15,6 @@
 
            .
 
-      *>-----------------------------------------------------------
-       working-storage section. *> Definition of global data
-      *>-----------------------------------------------------------
-       01 global-vars.
-           02 glb-int1     pic x(4) comp-5.
-           02 glb-int2     pic x(4) comp-5.
-           02 glb-int3     pic x(4) comp-5.
-
-           02 glb-str1     pic x(20).
-           02 glb-str2     pic x(20).
-
       *>-----------------------------------------------------------
        class-object.   *> Definition of class data and methods
       *>-----------------------------------------------------------
@@ -38,13 +27,15 @@
        method-id. "new".
        local-storage Section.
        01  ls-ptr      pointer.
-       01  ls-str      pic x(20).
        01  ls-big      pic x(4) comp-x.
       *>---USER-CODE. Add any local storage items needed below.
+       01  ls-int1     pic x(4) comp-5.
+       01  ls-int2     pic x(4) comp-5.
        linkage Section.
+       01 lnkMediaCode           pic x(4) comp-5.
        01 lnkreturn              object reference.
 
-       procedure division returning lnkreturn.
+       procedure division using lnkMediaCode returning lnkreturn.
 
            display "hello my class"
            set ls-ptr to  address of lnkreturn
@@ -53,16 +44,24 @@
            move 1234 to ls-big
 
            invoke super "new" returning lnkreturn.
-           move 1 to glb-int1.
-           move 2 to glb-int2.
-           move 3 to glb-int3.
 
-           move "texto 1" to glb-str1.
-           move "texto 2" to glb-str2.
-           move glb-str1  to ls-str
-
-           invoke lnkreturn "setInts" using  glb-int1 glb-int2 value 1
-                                      returning return-code 
+      *----Req010. GLB-INT1/2/3 and GLB-STR1/2 used to live in this
+      *    class's shared WORKING-STORAGE, so every "new" invocation
+      *    overwrote the same class-wide values. A class-method such
+      *    as this one cannot reach into a specific instance's own
+      *    OBJECT-STORAGE directly, so the initial values are staged
+      *    here and handed to the new instance through "setInts",
+      *    which stores them in its own OBJ-INT1/2/3 (and OBJ-STR1/2).
+      *----Req004. The media/channel code (OBJ-INT3, returned by
+      *    "getMedia") is now supplied by the caller through
+      *    LNKMEDIACODE instead of a constant baked into this method,
+      *    so each account instance can carry its own real code.
+           move 1 to ls-int1.
+           move 2 to ls-int2.
+
+           invoke lnkreturn "setInts"
+                       using ls-int1 ls-int2 value lnkMediaCode
+                      returning return-code
 
        exit method.
        end method "new".
@@ -78,6 +77,17 @@
       *> OCWIZARD - start standard instance methods
       *> OCWIZARD - end standard instance methods
 
+      *----Req010. Per-instance state (formerly the class-shared
+      *    GLOBAL-VARS group in WORKING-STORAGE). Each newClassII
+      *    instance now keeps its own copy instead of every instance
+      *    sharing and overwriting one set of class-wide fields.
+       01 obj-int1     pic x(4) comp-5.
+       01 obj-int2     pic x(4) comp-5.
+       01 obj-int3     pic x(4) comp-5.
+
+       01 obj-str1     pic x(20).
+       01 obj-str2     pic x(20).
+
 
 
       *>---------------------------------------------------------------
@@ -97,12 +107,14 @@
                           returning lnkreturn.
 
       *>---USER-CODE. Add method implementation below.
-           move 1234         to ls-class-aux 
+           move 1234         to ls-class-aux
            move 0.432        to ls-class-float
-           move "I am class" to ls-class-str 
-           move lnkInt1 to glb-int1
-           move lnkInt2 to glb-int2
-           move lnkInt3 to glb-int3                                     
+           move "I am class" to ls-class-str
+           move lnkInt1 to obj-int1
+           move lnkInt2 to obj-int2
+           move lnkInt3 to obj-int3
+           move "texto 1" to obj-str1
+           move "texto 2" to obj-str2
            move 1 to lnkreturn
 
        exit method.
@@ -120,6 +132,7 @@
        procedure division returning lnkMedia.
 
       *>---USER-CODE. Add method implementation below.
+           move obj-int3 to lnkMedia
 
        exit method.
        end method "getMedia".
