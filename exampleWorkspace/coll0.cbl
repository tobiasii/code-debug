@@ -29,9 +29,81 @@
            newClass is class "newclassii"
            .
 
+       input-output section.
+       file-control.
+      *----Daily produce catalog. Replaces the hardcoded FRUITDATA
+      *    table so a catalog refresh is a data load, not a recompile.
+           select produce-master-file assign to "PRODMAST"
+               organization is indexed
+               access mode is sequential
+               record key is pm-item-code
+               file status is ws-pm-status.
+
+      *----Dated duplicate/membership audit trail for the overnight
+      *    batch run (the Bag/ValueSet includes and occurrencesOf
+      *    checks). Written as well as displayed so operations has
+      *    proof for the reconciliation meeting.
+           select audit-report-file assign to ws-audit-file-name
+               organization is line sequential
+               file status is ws-audit-status.
+
+      *----Checkpoint for the A006-A009 collection-build loop, so a
+      *    mid-run abend resumes from the last committed row instead
+      *    of reprocessing the whole catalog.
+           select checkpoint-file assign to "COLLCKPT"
+               organization is sequential
+               file status is ws-ckpt-status.
+
+      *----Exceptions report for the SUB-GRUPO edit/validation pass.
+           select exceptions-report-file assign to ws-except-file-name
+               organization is line sequential
+               file status is ws-except-status.
+
+      *----Printed daily reconciliation report. Replaces the
+      *    console-only "Collection contents" listing so there is a
+      *    spooled record for the daily reconciliation meeting.
+           select recon-report-file assign to ws-recon-file-name
+               organization is line sequential
+               file status is ws-recon-status.
+
+      *----Incoming daily lot/sub-lot transaction file. Replaces the
+      *    old TAB-TST OCCURS 2 demo table so a realistic day's
+      *    volume of lot identifiers fits, widened and bounds-checked
+      *    by TST-PROC.cpy (A018) below.
+           select tst-trans-file assign to "TSTTRANS"
+               organization is sequential
+               file status is ws-tst-status.
+
+       data division.
+       file section.
+       fd  produce-master-file
+           label records are standard.
+           copy copybooks\prodmast.cpy.
+
+       fd  audit-report-file
+           label records are standard.
+       01  audit-report-line          pic x(132).
+
+       fd  checkpoint-file
+           label records are standard.
+           copy copybooks\ckptrec.cpy.
+
+       fd  exceptions-report-file
+           label records are standard.
+       01  exceptions-report-line      pic x(132).
+
+       fd  recon-report-file
+           label records are standard.
+       01  recon-report-line           pic x(132).
+
+       fd  tst-trans-file
+           label records are standard.
+           copy copybooks\tst_var.cpy
+               replacing ==tst-trans-rec== by ==tst-trans-file-rec==.
+
        working-storage section.
        01  prt-aux             usage procedure-pointer.
-       
+
       *----Data for initializing the collections
            01  loopCount               pic x(4) comp-5.
            01  element                 pic x(4) comp-5.
@@ -51,23 +123,71 @@
            01  aSortedCollection       object reference.
            01  aString                 object reference.
            01  aValueSet               object reference.
-           01  fruitdata.
-               03 filler.
-                   04  filler pic x(20) value "Mango".
-               03  filler pic x(20) value "Apple".
-               03  filler pic x(20) value "Pear".
-               03  filler pic x(20) value "Banana".
-               03  filler pic x(20) value "Apricot".
-               03  filler pic x(20) value "Strawberry".
-               03  filler pic x(20) value "Kiwifruit".
-               03  filler pic x(20) value "Grape".
-               03  filler pic x(20) value "Lemon".
-               03  filler pic x(20) value "Orange".
-
-           01  collectionData          pic x(20)
-                                       occurs 10 times
-                                       redefines fruitData.
-           01  var-text                pic x(20). 
+
+      *----Status and counters for the PRODUCE-MASTER load.
+           01  ws-pm-status            pic x(2).
+               88  ws-pm-ok            value "00".
+               88  ws-pm-eof           value "10".
+           01  ws-pm-count             pic 9(8) comp-5 value zero.
+           01  ws-pm-count-disp        pic 9(8).
+
+      *----Run date, used to name the dated audit/exception reports.
+           01  ws-run-date.
+               05  ws-run-date-yyyy    pic 9(4).
+               05  ws-run-date-mm      pic 9(2).
+               05  ws-run-date-dd      pic 9(2).
+
+      *----Duplicate/membership audit report (A011-A015 findings).
+           01  ws-audit-status         pic x(2).
+           01  ws-last-item-name       pic x(20).
+
+      *----Checkpoint/restart controls for the collection-build loop.
+           01  ws-ckpt-status          pic x(2).
+           01  ws-ckpt-interval        pic 9(4) comp-5 value 100.
+           01  ws-ckpt-exists          pic x value "N".
+               88  ws-ckpt-found       value "Y".
+           01  ws-ckpt-last-key        pic 9(05) value zeros.
+           01  ws-ckpt-start-loop      pic x(4) comp-5 value 1.
+
+      *----Structured exception data for A900-RAISE-EXCEPTION.
+           01  ws-error-code           pic 9(4) comp-5.
+           01  ws-error-msg            pic x(80).
+
+      *----Expected duplicate counts and operator-alert data for the
+      *    A013/A015 reconciliation checks.
+      *----Plain DISPLAY usage (not COMP-5): both feed STRING statements
+      *    below, and STRING sending items must be DISPLAY/NATIONAL.
+           01  ws-expected-bag-count      pic 9(4) value 2.
+           01  ws-expected-valset-count   pic 9(4) value 1.
+           01  ws-rc-disp                 pic 9(4).
+           01  ws-bag-count-disp          pic 9(4).
+           01  ws-valset-count-disp       pic 9(4).
+           01  ws-alert-title             pic x(40)
+                                   value "COLL0 RECONCILIATION ALERT".
+           01  ws-alert-text              pic x(80).
+
+      *----SUB-GRUPO edit/validation pass (A017) and its exceptions
+      *    report: zero or out-of-range entries are flagged before
+      *    they can feed the collection build.
+           01  ws-except-status        pic x(2).
+           01  ws-except-file-name.
+               05  filler              pic x(8) value "EXCPTRPT".
+               05  ws-except-file-date pic 9(8).
+               05  filler              pic x(4) value ".TXT".
+           01  ws-subvar-idx           pic 9(2) comp-5.
+           01  ws-subvar-idx-disp      pic 9(2).
+           01  ws-subvar-max           pic 9(3) value 500.
+           01  ws-subvar-reject-count  pic 9(02) comp-5.
+           01  ws-subvar-reject-disp   pic 9(02).
+           01  ws-audit-file-name.
+               05  filler              pic x(8) value "AUDITRPT".
+               05  ws-audit-file-date  pic 9(8).
+               05  filler              pic x(4) value ".TXT".
+
+      *----Record passed by reference to PROGRAM1.
+           copy copybooks\grpaux.cpy.
+
+           01  var-text                pic x(20).
            01 grupo.  
                02  var-num                 pic 9(05).  
                02  var-num2                pic 9(05).  
@@ -75,40 +195,143 @@
                    03  sub-grupo occurs 10 times .
                     04 sub-var             pic 9(3).
            01  ws-float       comp-2.
+           01  ws-float-disp  pic z(8)9.99.
+
+      *----The incoming daily lot/sub-lot transaction record (replaces
+      *    the old TAB-TST OCCURS 2 / 1-digit id demo table) lives only
+      *    in the TST-TRANS-FILE FD (TST-TRANS-FILE-REC, above) -- a
+      *    second WORKING-STORAGE copy of the same copybook made every
+      *    child field ambiguous, so A018-EDIT-TST-TRANS-REC now works
+      *    directly off the FD record instead.
+
+      *----Status and controls for the TST-TRANS-FILE edit pass.
+           01  ws-tst-status           pic x(2).
+           01  ws-tst-lot-max          pic 9(05) value 90000.
+           01  ws-tst-idx              pic 9(02) comp-5.
+           01  ws-tst-idx-disp         pic 9(02).
+           01  ws-tst-reject-count     pic 9(04) comp-5.
 
-           01 tab-tst occurs 2 times.
-               02 var-id    pic  9.
-               02 var-tst pic x(20) occurs 2 times.
-           copy copybooks\tst_var.cpy.      
+      *----Printed daily reconciliation report (A016).
+           01  ws-recon-status         pic x(2).
+           01  ws-recon-file-name.
+               05  filler              pic x(8) value "RECONRPT".
+               05  ws-recon-file-date  pic 9(8).
+               05  filler              pic x(4) value ".TXT".
+           01  ws-page-no              pic 9(4) comp-5 value 1.
+           01  ws-page-no-disp         pic 9(4).
+           01  ws-line-no              pic 9(3) comp-5 value 99.
+           01  ws-lines-per-page       pic 9(3) comp-5 value 55.
+
+      *----Req011. Count of ORDERED (build order, WS-ITEM-NAME-TAB)
+      *    vs. SORTED (WS-SORTED-NAME-TAB) positions that differ --
+      *    i.e. how far the catalog is from already being in sorted
+      *    order -- computed in A016 and handed to SUBPROGRAM, per the
+      *    request's own wording ("ordered-vs-sorted mismatch count").
+           01  ws-recon-mismatch-count pic 9(05) value zero.
+           01  ws-subprogram-rc        pic 9(02) value zero.
+
+      *----Parallel tables holding the produce names captured while
+      *    the collections are built, so the reconciliation report
+      *    can be printed without needing a string accessor back off
+      *    the CharacterArray objects. Capped at 5000 rows for the
+      *    printed report only -- the collections themselves are not
+      *    limited by this cap.
+           01  ws-print-row-count      pic 9(8) comp-5 value zero.
+           01  ws-print-row-count-disp pic 9(8).
+           01  ws-item-name-tab.
+               05  ws-item-name        occurs 1 to 5000 times
+                                        depending on ws-print-row-count
+                                        pic x(20).
+           01  ws-sorted-name-tab.
+               05  ws-sorted-name      occurs 1 to 5000 times
+                                        depending on ws-print-row-count
+                                        pic x(20).
 
        procedure division.
 
 
        run-transaction section.
            set prt-aux to entry "USER32"
+
+      *----Stamp the run date and open the dated audit report up
+      *    front, so every duplicate/membership finding below lands
+      *    in the report as well as on the console.
+           accept ws-run-date from date yyyymmdd
+           move ws-run-date to ws-audit-file-date
+           open output audit-report-file
+           if ws-audit-status not = "00"
+               move 9001 to ws-error-code
+               string "AUDIT-REPORT-FILE OPEN FAILED, STATUS="
+                      ws-audit-status delimited by size
+                   into ws-error-msg
+               perform a900-raise-exception
+           end-if
+           move spaces to audit-report-line
+           string "COLL0 AUDIT REPORT - RUN DATE " ws-run-date
+               delimited by size into audit-report-line
+           write audit-report-line
+           move spaces to audit-report-line
+           write audit-report-line
+
       *----A001. Create an array of 10 elements.
            move zeros to var-num
-           move 1234  to var-num2
-           move 999 to sub-var(2)
-           move 0.1234 to ws-float
-
-           move 3 to var-id(1)
-           move 6 to var-id(2)
-           move "element 1" to var-tst(2,1)
-           move "element 2" to var-tst(2,2)
-           
+           perform varying ws-subvar-idx from 1 by 1
+                                     until ws-subvar-idx > 10
+               move zeros to sub-var(ws-subvar-idx)
+           end-perform
+           move 150 to sub-var(2)
+           move zero to ws-float
+
+      *----A001c. Edit/validate all 10 SUB-VAR occurrences instead of
+      *    only trusting element 2: roll the valid entries into
+      *    VAR-NUM2 and drop the flagged ones to an exceptions report.
+           perform a017-validate-subgrupo
+
            display "bkp: 1"
 
            display "bkp: 2"
-       
-           call "program1"
 
-           *>call wapi "RaiseException" using value 1234 1 1 '
-           *>                                reference z"errooooor"
+           move "componet" to grp-nome
+           move 548 to grp-cod
+           call "PROGRAM1" using grp-aux
+           if return-code not = 0
+               move 9002 to ws-error-code
+               move return-code to ws-rc-disp
+               string "PROGRAM1 FAILED, RETURN-CODE=" ws-rc-disp
+                   delimited by size into ws-error-msg
+               perform a900-raise-exception
+           end-if
+
+      *----Req004. GRP-COD (the group/media code PROGRAM1 just
+      *    validated above) is the only real per-run code in scope
+      *    here, so it is what gets threaded into the account
+      *    instance's media/channel code instead of a hardcoded
+      *    constant inside NEWCLASSII.
+           invoke newClass "new" using grp-cod
+                              returning anOrderedCollection
 
-           invoke newClass "new" returning anOrderedCollection
+      *----A001b. Size the collections from the real catalog instead
+      *    of a hardcoded constant: count the PRODUCE-MASTER rows in
+      *    one pass before allocating.
+           open input produce-master-file
+           if not ws-pm-ok
+               move 9010 to ws-error-code
+               string "PRODUCE-MASTER OPEN FAILED, STATUS="
+                      ws-pm-status delimited by size
+                   into ws-error-msg
+               perform a900-raise-exception
+           end-if
+           perform until ws-pm-eof
+               read produce-master-file next record
+                   at end
+                       continue
+                   not at end
+                       add 1 to ws-pm-count
+               end-read
+           end-perform
+           close produce-master-file
 
-           move 10 to i loopCount
+           move ws-pm-count to i loopCount
       *----A002. Create an ordered collection.
            invoke OrderedCollection "ofReferences"
                                     using i
@@ -122,17 +345,74 @@
       *----A005. Create a ValueSet.
            invoke ValueSet "ofReferences" using i
                                       returning aValueSet
-      *----A006. Store CharacterArray instances for the strings declared
-      *          in working storage.
+      *----A006. Store CharacterArray instances for each row of the
+      *          PRODUCE-MASTER catalog, read from the indexed file
+      *          so a catalog refresh is a data load, not a recompile.
+      *          A prior checkpoint is reported but does NOT skip rows:
+      *          ABAG/AVALUESET/ANORDEREDCOLLECTION/ASORTEDCOLLECTION,
+      *          WS-FLOAT and WS-ITEM-NAME-TAB only live in this run's
+      *          memory, so a restart always starts those empty -- the
+      *          only way to keep them (and the printed report's
+      *          RECORD COUNT) complete is to walk every row again.
+      *          The checkpoint file still records progress every
+      *          WS-CKPT-INTERVAL rows so an operator or a future,
+      *          persistent-collection rewrite can tell how far a run
+      *          got before an abend.
            move 20 to i
-           perform varying loopCount from 1 by 1
-                                     until loopCount > 10
-      *--------A007. Create a CharacterArray for each of the data items
-      *        in the table. CharacterArrays are used for holding and
-      *        manipulating strings.
+           move "00" to ws-pm-status
+           open input checkpoint-file
+           if ws-ckpt-status = "00"
+               read checkpoint-file
+                   at end
+                       continue
+                   not at end
+                       set ws-ckpt-found to true
+                       move ckpt-last-key  to ws-ckpt-last-key
+               end-read
+               close checkpoint-file
+           end-if
+
+           open input produce-master-file
+           if not ws-pm-ok
+               move 9010 to ws-error-code
+               string "PRODUCE-MASTER OPEN FAILED, STATUS="
+                      ws-pm-status delimited by size
+                   into ws-error-msg
+               perform a900-raise-exception
+           end-if
+           if ws-ckpt-found
+               display "PRIOR CHECKPOINT FOUND AT KEY "
+                       ws-ckpt-last-key
+                       " -- REBUILDING ALL IN-MEMORY COLLECTIONS"
+           end-if
+           perform varying loopCount from ws-ckpt-start-loop by 1
+                                     until loopCount > ws-pm-count
+               read produce-master-file next record
+                   at end
+                       exit perform
+               end-read
+      *--------A007. Create a CharacterArray for the produce name in
+      *        the row just read. CharacterArrays are used for
+      *        holding and manipulating strings.
                invoke CharacterArray "withByteLengthValue"
-                      using i collectionData(loopCount)
+                      using i pm-item-name
                   returning aString
+               if aString = null
+                   move 9007 to ws-error-code
+                   string "CHARACTERARRAY ALLOCATION FAILED FOR "
+                          pm-item-name delimited by size
+                       into ws-error-msg
+                   perform a900-raise-exception
+               end-if
+               move pm-item-name to ws-last-item-name
+               if loopCount <= 5000
+                   move loopCount to ws-print-row-count
+                   move pm-item-name to ws-item-name(loopCount)
+               end-if
+      *--------Req013. Roll PM-UNIT-WEIGHT into the WS-FLOAT running
+      *        accumulator instead of leaving it as an unused demo
+      *        field, so the run has a real grand total to report.
+               add pm-unit-weight to ws-float
       *--------A008. Store the string in each collection.
                invoke aValueSet "add" using aString
                                   returning aString
@@ -145,7 +425,39 @@
                                             returning aString
                invoke aSortedCollection "add" using aString
                                           returning aString
+
+      *--------Checkpoint every WS-CKPT-INTERVAL rows so the last key
+      *        fully processed is on record if this run abends.
+               if function mod(loopCount ws-ckpt-interval) = 0
+                   move pm-item-code to ckpt-last-key
+                   move loopCount    to ckpt-loopcount
+                   open output checkpoint-file
+                   if ws-ckpt-status not = "00"
+                       move 9019 to ws-error-code
+                       string "CHECKPOINT-FILE OPEN FAILED, STATUS="
+                              ws-ckpt-status delimited by size
+                           into ws-error-msg
+                       perform a900-raise-exception
+                   end-if
+                   write ckpt-record
+                   close checkpoint-file
+               end-if
            end-perform
+           close produce-master-file
+
+      *----The catalog loaded cleanly end-to-end: clear the
+      *    checkpoint so the next run's progress marker starts fresh.
+           move zeros to ckpt-last-key ckpt-loopcount
+           open output checkpoint-file
+           if ws-ckpt-status not = "00"
+               move 9019 to ws-error-code
+               string "CHECKPOINT-FILE OPEN FAILED, STATUS="
+                      ws-ckpt-status delimited by size
+                   into ws-error-msg
+               perform a900-raise-exception
+           end-if
+           write ckpt-record
+           close checkpoint-file
 
            copy copybooks\tst_proc.cpy.
 
@@ -154,13 +466,21 @@
       *    the same way.
            invoke aBag "includes" using aString
                               returning trueOrFalse
+           move spaces to audit-report-line
            if isTrue
                display  "Bag contains " with no advancing
                invoke aString "display"
+               string "BAG INCLUDES  : " ws-last-item-name
+                      " RESULT=YES" delimited by size
+                   into audit-report-line
            else
                display  "Bag does not contain " with no advancing
                invoke aString "display"
+               string "BAG INCLUDES  : " ws-last-item-name
+                      " RESULT=NO" delimited by size
+                   into audit-report-line
            end-if
+           write audit-report-line
            display " "
       *----A012. Bags (unlike ValueSets) allow duplicates. You can
       *          add a second occurrence of the element.
@@ -174,9 +494,23 @@
                    with no advancing
            invoke aString "display"
            display " ".
+           move i to ws-bag-count-disp
+           move spaces to audit-report-line
+           string "BAG OCCURRENCES: " ws-last-item-name
+                  " COUNT=" ws-bag-count-disp delimited by size
+               into audit-report-line
+           write audit-report-line
+           if i not = ws-expected-bag-count
+               string "BAG COUNT MISMATCH FOR " ws-last-item-name
+                      " EXPECTED=" ws-expected-bag-count
+                      " ACTUAL=" ws-bag-count-disp delimited by size
+                   into ws-alert-text
+               perform a901-alert-operator
+           end-if
 
            perform procedure-teste.
-           stop run.
+           close audit-report-file
+           goback.
        
        procedure-teste.
 
@@ -192,21 +526,236 @@
                    with no advancing
            invoke aString "display"
            display " "
-      *----A016. Display the entire contents of the sorted and ordered
-      *    collections, to show the different order of aStrings.
-           display "Collection contents"
-           display "Ordered:            Sorted:"
-           perform varying loopCount from 1 by 1 until loopCount > 10
-               invoke anOrderedCollection "at" using loopCount
-                                           returning aString
-               invoke aString "display"
-               invoke aSortedCollection "at" using loopcount
-                                         returning aString
-               invoke aString "display"
-               display " "
-           end-perform
+           move i to ws-valset-count-disp
+           move spaces to audit-report-line
+           string "VALUESET OCCURRENCES: " ws-last-item-name
+                  " COUNT=" ws-valset-count-disp delimited by size
+               into audit-report-line
+           write audit-report-line
+      *----This branch cannot fire under the data/semantics in play
+      *    today: ValueSets drop duplicates (see A015 above), and
+      *    WS-EXPECTED-VALSET-COUNT is fixed at 1, so the two sides
+      *    are guaranteed equal by construction every run. Left in
+      *    place -- unreachable, not incorrect -- for symmetry with
+      *    the BAG check above and as a guard if either assumption
+      *    ever changes (a ValueSet that starts allowing duplicates,
+      *    or a catalog with more than one expected member).
+           if i not = ws-expected-valset-count
+               string "VALUESET COUNT MISMATCH FOR " ws-last-item-name
+                      " EXPECTED=" ws-expected-valset-count
+                      " ACTUAL=" ws-valset-count-disp delimited by size
+                   into ws-alert-text
+               perform a901-alert-operator
+           end-if
+      *----A016. Print the daily reconciliation report instead of
+      *    only listing the collection contents to the console.
+           perform a016-print-reconciliation
+
+      *----A019. Hand the run's mismatch count down to SUBPROGRAM (the
+      *    nested program below, previously never called) so it can
+      *    render a final reconciliation verdict and a condition code,
+      *    instead of COLL0 simply stopping after the printed report.
+      *    SUBPROGRAM reports through RETURN-CODE (like PROGRAM1, req
+      *    001) rather than PROCEDURE DIVISION RETURNING, which is not
+      *    safe to rely on for a called (non-main) program here.
+           call "SUBPROGRAM" using ws-recon-mismatch-count
+           move return-code to ws-subprogram-rc
+           if ws-subprogram-rc not = 0
+               display "*** COLL0: RECONCILIATION FLAGGED, RC="
+                       ws-subprogram-rc
+           end-if
            exit.
        .
+
+      *----A016. Print a spooled daily reconciliation report -- run
+      *    date, page headers and record counts -- instead of a
+      *    console listing that vanishes when the batch job ends.
+      *    The sorted column is produced by sorting a copy of the
+      *    captured item-name table rather than re-reading
+      *    ASORTEDCOLLECTION, since the OO class library gives no
+      *    plain string accessor back from a CharacterArray.
+       a016-print-reconciliation.
+           move ws-run-date to ws-recon-file-date
+           open output recon-report-file
+           if ws-recon-status not = "00"
+               move 9016 to ws-error-code
+               string "RECON-REPORT-FILE OPEN FAILED, STATUS="
+                      ws-recon-status delimited by size
+                   into ws-error-msg
+               perform a900-raise-exception
+           end-if
+
+           move ws-item-name-tab to ws-sorted-name-tab
+           sort ws-sorted-name on ascending key ws-sorted-name
+
+      *----Req011. WS-RECON-MISMATCH-COUNT is the count of positions
+      *    where the build (ordered) order differs from the sorted
+      *    order -- i.e. how far the catalog is from already being
+      *    sorted -- not a duplicate-tally from the BAG/VALUESET
+      *    checks above, so it is computed fresh here.
+           move zeros to ws-recon-mismatch-count
+           perform varying loopCount from 1 by 1
+                               until loopCount > ws-print-row-count
+               if ws-item-name(loopCount) not =
+                       ws-sorted-name(loopCount)
+                   add 1 to ws-recon-mismatch-count
+               end-if
+           end-perform
+
+           move 1 to ws-page-no
+           move 99 to ws-line-no
+           perform varying loopCount from 1 by 1
+                               until loopCount > ws-print-row-count
+               if ws-line-no > ws-lines-per-page
+                   perform a016b-print-page-header
+               end-if
+               move spaces to recon-report-line
+               string ws-item-name(loopCount) "    "
+                      ws-sorted-name(loopCount) delimited by size
+                   into recon-report-line
+               write recon-report-line
+               add 1 to ws-line-no
+           end-perform
+
+           move spaces to recon-report-line
+           write recon-report-line
+           move ws-pm-count to ws-pm-count-disp
+           move ws-print-row-count to ws-print-row-count-disp
+           string "RECORD COUNT: " ws-pm-count-disp
+                  " PRINTED: " ws-print-row-count-disp delimited by size
+               into recon-report-line
+           write recon-report-line
+
+      *----Req013. Print the WS-FLOAT grand total (sum of
+      *    PM-UNIT-WEIGHT across every row processed this run).
+           move ws-float to ws-float-disp
+           move spaces to recon-report-line
+           string "GRAND TOTAL UNIT WEIGHT: " ws-float-disp
+               delimited by size into recon-report-line
+           write recon-report-line
+           close recon-report-file.
+
+      *----A016b. Page header for the reconciliation report.
+       a016b-print-page-header.
+           move spaces to recon-report-line
+           if ws-page-no > 1
+               write recon-report-line after advancing page
+           end-if
+           move ws-page-no to ws-page-no-disp
+           string "COLL0 DAILY RECONCILIATION REPORT   RUN DATE "
+                  ws-run-date "   PAGE " ws-page-no-disp
+               delimited by size
+               into recon-report-line
+           write recon-report-line
+           move "ORDERED                  SORTED" to recon-report-line
+           write recon-report-line
+           move 1 to ws-line-no
+           add 1 to ws-page-no.
+
+      *----A900. Structured error handling: raise a real exception
+      *    with a diagnostic code instead of letting a collection or
+      *    file-I/O failure abend with a raw runtime message.
+       a900-raise-exception.
+           display "*** COLL0 EXCEPTION " ws-error-code ": "
+                   ws-error-msg
+           call wapi "RaiseException" using value ws-error-code
+                                            value 1 value 1
+                                            reference ws-error-msg
+           move ws-error-code to return-code
+           goback.
+
+      *----A901. Pop an operator alert through the USER32 entry point
+      *    loaded at the top of RUN-TRANSACTION, so a reconciliation
+      *    mismatch is seen immediately instead of only in scrollback.
+       a901-alert-operator.
+           display "*** COLL0 ALERT: " ws-alert-text
+           call prt-aux using value 0
+                              reference ws-alert-text
+                              reference ws-alert-title
+                              value 0.
+
+      *----A017. Walk all 10 SUB-VAR occurrences (not just element 2):
+      *    flag zero or out-of-range entries to the exceptions report
+      *    and roll the valid ones into VAR-NUM2.
+       a017-validate-subgrupo.
+           move ws-run-date to ws-except-file-date
+           open output exceptions-report-file
+           if ws-except-status not = "00"
+               move 9017 to ws-error-code
+               string "EXCEPTIONS-REPORT-FILE OPEN FAILED, STATUS="
+                      ws-except-status delimited by size
+                   into ws-error-msg
+               perform a900-raise-exception
+           end-if
+           move spaces to exceptions-report-line
+           string "COLL0 SUB-GRUPO EXCEPTIONS - RUN DATE " ws-run-date
+               delimited by size into exceptions-report-line
+           write exceptions-report-line
+
+           move zeros to var-num2 ws-subvar-reject-count
+           perform varying ws-subvar-idx from 1 by 1
+                                     until ws-subvar-idx > 10
+               if sub-var(ws-subvar-idx) = zeros
+                  or sub-var(ws-subvar-idx) > ws-subvar-max
+                   add 1 to ws-subvar-reject-count
+                   move ws-subvar-idx to ws-subvar-idx-disp
+                   move spaces to exceptions-report-line
+                   string "REJECTED SUB-VAR(" ws-subvar-idx-disp ") = "
+                          sub-var(ws-subvar-idx) delimited by size
+                       into exceptions-report-line
+                   write exceptions-report-line
+               else
+                   add sub-var(ws-subvar-idx) to var-num2
+               end-if
+           end-perform
+
+      *----Req007. Surface the rolled-up total alongside the per-entry
+      *    rejects, instead of leaving VAR-NUM2 computed but unreported.
+           move ws-subvar-reject-count to ws-subvar-reject-disp
+           move spaces to exceptions-report-line
+           string "SUB-GRUPO VALID TOTAL (VAR-NUM2) = " var-num2
+                  " REJECTED = " ws-subvar-reject-disp delimited by size
+               into exceptions-report-line
+           write exceptions-report-line
+           close exceptions-report-file.
+
+      *----A018. Bounds-check one TST-TRANS-REC: the lot id and every
+      *    sub-lot id actually present (TST-SUB-LOT-COUNT), dropping
+      *    rejects to the exceptions report instead of letting bad
+      *    source data reach the collection build.
+       a018-edit-tst-trans-rec.
+           if tst-lot-id = zeros or tst-lot-id > ws-tst-lot-max
+               add 1 to ws-tst-reject-count
+               move spaces to exceptions-report-line
+               string "REJECTED TST-LOT-ID = " tst-lot-id
+                   delimited by size into exceptions-report-line
+               write exceptions-report-line
+           end-if
+           if tst-sub-lot-count > 0 and tst-sub-lot-count <= 20
+               perform varying ws-tst-idx from 1 by 1
+                               until ws-tst-idx > tst-sub-lot-count
+                   if tst-sub-lot-id(ws-tst-idx) = zeros
+                       add 1 to ws-tst-reject-count
+                       move ws-tst-idx to ws-tst-idx-disp
+                       move spaces to exceptions-report-line
+                       string "REJECTED TST-LOT-ID " tst-lot-id
+                              " SUB-LOT(" ws-tst-idx-disp ") = "
+                              tst-sub-lot-id(ws-tst-idx)
+                           delimited by size
+                           into exceptions-report-line
+                       write exceptions-report-line
+                   end-if
+               end-perform
+           else
+               add 1 to ws-tst-reject-count
+               move spaces to exceptions-report-line
+               string "REJECTED TST-LOT-ID " tst-lot-id
+                      " SUB-LOT-COUNT OUT OF RANGE = "
+                      tst-sub-lot-count delimited by size
+                   into exceptions-report-line
+               write exceptions-report-line
+           end-if.
+
        second section.
        my-procedure-test1.
            display "teste 1"
@@ -214,12 +763,27 @@
        my-procedure-test2.
            display "teste 2" 
 
+      *----A019. Reconciliation verdict. Was an orphan nested program
+      *    that only displayed its own name; now COLL0's reconciliation
+      *    step (A019 above) calls it with the run's mismatch count and
+      *    gets back a condition code the caller can act on.
        program-id. subprogram.
        data division.
        working-storage section.
        77  var-sub-program-1 pic x(20).
        77  var-sub-program-2 pic x(20).
-       procedure division.
-           display "subprogram".
+       linkage section.
+       01  lnk-mismatch-count  pic 9(05).
+       procedure division using lnk-mismatch-count.
+           display "subprogram: reconciliation check"
+           if lnk-mismatch-count = zeros
+               move 0 to return-code
+               display "subprogram: reconciliation clean"
+           else
+               move 4 to return-code
+               display "subprogram: reconciliation flagged, mismatches="
+                       lnk-mismatch-count
+           end-if
+           goback.
        end program subprogram.
        end program coll0.
