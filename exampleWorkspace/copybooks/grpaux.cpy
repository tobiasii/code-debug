@@ -0,0 +1,8 @@
+      *-------------------------------------------------------------
+      * GRPAUX.cpy
+      * Shared record passed between COLL0 and PROGRAM1 (and any
+      * future caller) so both sides agree on one layout.
+      *-------------------------------------------------------------
+       01  GRP-AUX.
+           05  GRP-NOME                PIC X(20).
+           05  GRP-COD                 PIC 9(03).
