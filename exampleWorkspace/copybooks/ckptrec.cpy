@@ -0,0 +1,10 @@
+      *-------------------------------------------------------------
+      * CKPTREC.cpy
+      * Checkpoint record for the A006-A009 collection-build loop:
+      * the last PRODUCE-MASTER key fully committed and the matching
+      * LOOPCOUNT, so an abend can resume instead of reprocessing the
+      * whole catalog.
+      *-------------------------------------------------------------
+       01  CKPT-RECORD.
+           05  CKPT-LAST-KEY           PIC 9(05).
+           05  CKPT-LOOPCOUNT          PIC 9(08).
