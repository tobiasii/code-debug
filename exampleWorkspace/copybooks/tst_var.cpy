@@ -0,0 +1,14 @@
+      *-------------------------------------------------------------
+      * TST_VAR.cpy
+      * Incoming daily lot/sub-lot transaction record. Replaces the
+      * old TAB-TST demo table (OCCURS 2, 1-digit id) so a real day's
+      * volume of lot identifiers fits, and is kept as a copybook so
+      * PROGRAM1 and any future caller share the same layout.
+      *-------------------------------------------------------------
+       01  TST-TRANS-REC.
+           05  TST-LOT-ID              PIC 9(05).
+           05  TST-SUB-LOT-COUNT       PIC 9(02).
+           05  TST-SUB-LOT-TAB OCCURS 20 TIMES
+                                       INDEXED BY TST-SUB-IDX.
+               10  TST-SUB-LOT-ID      PIC 9(05).
+               10  TST-SUB-LOT-TEXT    PIC X(20).
