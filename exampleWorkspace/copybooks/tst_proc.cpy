@@ -0,0 +1,39 @@
+      *-------------------------------------------------------------
+      * TST_PROC.cpy
+      * Shared edit routine for the TST-VAR.cpy transaction record.
+      * Reads the TST-TRANS-FILE lot/sub-lot file and runs every
+      * record through A018-EDIT-TST-TRANS-REC, so COLL0 and any
+      * future caller apply the same bounds checks. Rejects are
+      * appended to the same dated exceptions report used by the
+      * SUB-GRUPO edit pass. Reads straight into the FD's own
+      * TST-TRANS-FILE-REC -- there is no separate WORKING-STORAGE
+      * copy of TST-VAR.cpy, so A018's field references stay
+      * unambiguous.
+      *-------------------------------------------------------------
+           open extend exceptions-report-file
+           if ws-except-status not = "00"
+               move 9018 to ws-error-code
+               move "EXCEPTIONS-REPORT-FILE EXTEND FAILED"
+                   to ws-error-msg
+               perform a900-raise-exception
+           end-if
+
+           open input tst-trans-file
+           if ws-tst-status = "00"
+               perform until ws-tst-status = "10"
+                   read tst-trans-file
+                       at end
+                           move "10" to ws-tst-status
+                       not at end
+                           perform a018-edit-tst-trans-rec
+                   end-read
+               end-perform
+               close tst-trans-file
+           else
+               move 9020 to ws-error-code
+               string "TST-TRANS-FILE OPEN FAILED, STATUS="
+                      ws-tst-status delimited by size
+                   into ws-error-msg
+               perform a900-raise-exception
+           end-if
+           close exceptions-report-file
