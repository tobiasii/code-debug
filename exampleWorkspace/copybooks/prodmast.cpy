@@ -0,0 +1,10 @@
+      *-------------------------------------------------------------
+      * PRODMAST.cpy
+      * Record layout for the PRODUCE-MASTER catalog file. One
+      * record per produce/item code. Copied into COLL0's FD so the
+      * daily catalog refresh is a data load, not a recompile.
+      *-------------------------------------------------------------
+       01  PM-RECORD.
+           05  PM-ITEM-CODE            PIC 9(05).
+           05  PM-ITEM-NAME            PIC X(20).
+           05  PM-UNIT-WEIGHT          PIC 9(05)V99.
